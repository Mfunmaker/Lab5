@@ -0,0 +1,37 @@
+      **************************************************************
+      * LAB5REC - SHARED RECORD LAYOUTS FOR THE STUDENT LOAN *
+      * PORTFOLIO - THE LAB5-INPUT RECORD AND THE 1ST REPORT *
+      * LINE LAYOUT - SHARED BY LAB5 AND ANY PROGRAM THAT HAS TO *
+      * READ LAB5-INPUT OR PRODUCE A COMPATIBLE REPORT LINE *
+      **************************************************************
+      * MODIFICATION HISTORY *
+      * 2026-08-09 MF  PULLED OUT OF LAB5.COB SO THE GL *
+      *                RECONCILIATION PROGRAM CAN SHARE THE SAME *
+      *                RECORD LAYOUTS. *
+      **************************************************************
+      **************************************************************
+      * LAYOUT FOR THE INPUT FILE *
+      **************************************************************
+        01 INPUT-DATA.
+          03 I-NAME PIC X(20).
+          03 I-DEGREE PIC X(4).
+          03 I-YEAR PIC X(4).
+          03 I-LOAN PIC 9(7).
+          03 I-RATE PIC 9(2)V9(3).
+          03 I-PAYMENT PIC 9(6) OCCURS 12 TIMES.
+      **************************************************************
+      * LAYOUT FOR THE 1ST DATA LINE OF REPORT PRNTING *
+      **************************************************************
+        01 PRNT-DATA1.
+          03 P-NAME PIC X(25).
+          03 P-DEGREE PIC X(22).
+          03 P-YEAR PIC X(12).
+          03 P-LOAN PIC 99999.99.
+          03 FILLER PIC X(3).
+          03 P-PAYMENT1 PIC 9999.99.
+          03 FILLER PIC X(3).
+          03 P-TOTAL PIC 99999.99.
+          03 FILLER PIC X(3).
+          03 P-INTEREST PIC 9999.99.
+          03 FILLER PIC X(3).
+          03 P-BAL PIC 99999.99.
