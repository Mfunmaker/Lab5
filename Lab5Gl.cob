@@ -0,0 +1,231 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LAB5GL.
+        AUTHOR. Martin Funmaker.
+      * RECONCILES THE STUDENT LOAN PORTFOLIO (LAB5-INPUT) AGAINST *
+      * THE GENERAL-LEDGER DISBURSEMENT/PAYMENT EXTRACT (LAB5-GLEX) *
+      * AND LISTS ANY ACCOUNT WHERE THE TWO DISAGREE. *
+      **************************************************************
+      * MODIFICATION HISTORY *
+      * 2026-08-09 MF  ORIGINAL PROGRAM. SHARES THE INPUT-DATA AND *
+      *                PRNT-DATA1 LAYOUTS WITH LAB5 VIA THE LAB5REC *
+      *                COPYBOOK. *
+      * 2026-08-09 MF  CORRECTED LAB5-INPUT'S RECORD LENGTH TO *
+      *                MATCH INPUT-DATA (112 BYTES, NOT 115). *
+      * 2026-08-09 MF  WIDENED REASON-WS/R-REASON FROM X(30) TO *
+      *                X(40) - THE COMBINED-MISMATCH REASON TEXT *
+      *                IS 34 CHARACTERS AND WAS TRUNCATING. *
+      **************************************************************
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'LAB5-INPUT'.
+           SELECT GLEX-FILE ASSIGN TO 'LAB5-GLEX'.
+           SELECT RPRT-FILE ASSIGN TO 'LAB5-GLRPT'.
+
+
+        DATA DIVISION.
+
+
+        FILE SECTION.
+        FD INPUT-FILE
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS ARE STANDARD.
+        01 INPUT-REC PIC X(112).
+
+      **************************************************************
+      * THE GL EXTRACT - ONE RECORD PER STUDENT, IN THE SAME NAME *
+      * SEQUENCE AS LAB5-INPUT, SHOWING WHAT THE GENERAL LEDGER *
+      * ACTUALLY POSTED FOR THE DISBURSEMENT AND FOR PAYMENTS *
+      * RECEIVED *
+      **************************************************************
+        FD GLEX-FILE
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS ARE STANDARD.
+        01 GLEX-REC PIC X(34).
+
+        FD RPRT-FILE
+          LABEL RECORDS ARE OMITTED.
+        01 RPRT-REC PIC X(100).
+
+        WORKING-STORAGE SECTION.
+      **************************************************************
+      * INPUT-DATA AND PRNT-DATA1 COME FROM THE SHARED COPYBOOK SO *
+      * THIS PROGRAM NEVER DRIFTS OUT OF STEP WITH LAB5'S LAYOUT *
+      **************************************************************
+        COPY "LAB5REC.cpy".
+
+      **************************************************************
+      * LAYOUT FOR ONE GENERAL-LEDGER EXTRACT RECORD *
+      **************************************************************
+       01 GL-DATA.
+          03 GL-NAME PIC X(20).
+          03 GL-DISB PIC 9(7).
+          03 GL-PAID PIC 9(7).
+
+      **************************************************************
+      * LAYOUT FOR ONE MISMATCH-REPORT LINE *
+      **************************************************************
+       01 RPRT-DATA.
+          03 R-NAME PIC X(20).
+          03 FILLER PIC X(2).
+          03 R-LOAN PIC 9999999.
+          03 FILLER PIC X(2).
+          03 R-GL-DISB PIC 9999999.
+          03 FILLER PIC X(2).
+          03 R-PAID PIC 9999999.
+          03 FILLER PIC X(2).
+          03 R-GL-PAID PIC 9999999.
+          03 FILLER PIC X(2).
+          03 R-REASON PIC X(40).
+
+      **************************************************************
+      * HEADING LINE FOR THE MISMATCH REPORT *
+      **************************************************************
+       01 RPRT-HEADING1.
+          03              PIC X(20) VALUE 'NAME'.
+          03              PIC X(9) VALUE 'I-LOAN'.
+          03              PIC X(9) VALUE 'GL-DISB'.
+          03              PIC X(9) VALUE 'I-PAID'.
+          03              PIC X(9) VALUE 'GL-PAID'.
+          03              PIC X(22) VALUE 'REASON'.
+
+        01 MATH-DATA.
+          03 TOT PIC 9(7).
+          03 PMT-IDX PIC 9(2) COMP.
+
+        01 MISC.
+      **************************************************************
+      * END OF FILE (EOF) SWITCHES *
+      * 0 = NOT AT EOF 1 = AT EOF *
+      **************************************************************
+          03 EOF-I PIC 9 VALUE 0.
+          03 EOF-G PIC 9 VALUE 0.
+          03 REASON-WS PIC X(40) VALUE SPACES.
+          03 MISMATCH-FOUND PIC X(01) VALUE 'N'.
+             88 IS-MISMATCH VALUE 'Y'.
+
+      **************************************************************
+      * START OF PROCEDURE DIVISION *
+      **************************************************************
+        PROCEDURE DIVISION.
+        000-MAINLINE.
+          OPEN INPUT INPUT-FILE
+            INPUT GLEX-FILE
+            OUTPUT RPRT-FILE.
+          PERFORM 1400-PRINT-HEAD.
+          PERFORM 2000-READ-INPUT.
+          PERFORM 2100-READ-GLEX.
+          PERFORM 1500-LOOP
+             UNTIL EOF-I = 1 AND EOF-G = 1.
+          CLOSE INPUT-FILE
+            GLEX-FILE
+            RPRT-FILE.
+          STOP RUN.
+        1400-PRINT-HEAD.
+          WRITE RPRT-REC FROM RPRT-HEADING1
+            AFTER ADVANCING PAGE.
+          MOVE SPACES TO RPRT-REC.
+          WRITE RPRT-REC
+            AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * MATCH/MERGE OF LAB5-INPUT AGAINST LAB5-GLEX BY STUDENT *
+      * NAME - BOTH FILES MUST BE IN THE SAME NAME SEQUENCE. THE *
+      * LOWER OF TWO UNEQUAL KEYS IS UNMATCHED AND IS REPORTED *
+      * AS SUCH; MATCHED PAIRS ARE COMPARED FOR AGREEMENT *
+      **************************************************************
+        1500-LOOP.
+           IF EOF-I = 1
+              PERFORM 1560-GL-ONLY
+              PERFORM 2100-READ-GLEX
+           ELSE
+              IF EOF-G = 1
+                 PERFORM 1570-LOAN-ONLY
+                 PERFORM 2000-READ-INPUT
+              ELSE
+                 IF I-NAME = GL-NAME
+                    PERFORM 1550-COMPARE-ACCOUNT
+                    PERFORM 2000-READ-INPUT
+                    PERFORM 2100-READ-GLEX
+                 ELSE
+                    IF I-NAME < GL-NAME
+                       PERFORM 1570-LOAN-ONLY
+                       PERFORM 2000-READ-INPUT
+                    ELSE
+                       PERFORM 1560-GL-ONLY
+                       PERFORM 2100-READ-GLEX
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      **************************************************************
+      * COMPARES A MATCHED PAIR - FLAGS THE ACCOUNT IF THE GENERAL *
+      * LEDGER'S DISBURSEMENT OR PAYMENT TOTAL DOES NOT AGREE WITH *
+      * THE LOAN-SERVICING RECORD *
+      **************************************************************
+        1550-COMPARE-ACCOUNT.
+           MOVE 0 TO TOT.
+           PERFORM 1555-SUM-ONE-PAYMENT
+              VARYING PMT-IDX FROM 1 BY 1
+              UNTIL PMT-IDX > 12.
+           MOVE 'N' TO MISMATCH-FOUND.
+           MOVE SPACES TO REASON-WS.
+           IF I-LOAN NOT = GL-DISB
+              MOVE 'Y' TO MISMATCH-FOUND
+              MOVE 'GL DISBURSEMENT DISAGREES' TO REASON-WS.
+           IF TOT NOT = GL-PAID
+              MOVE 'Y' TO MISMATCH-FOUND
+              IF REASON-WS = SPACES
+                 MOVE 'GL PAYMENTS DISAGREE' TO REASON-WS
+              ELSE
+                 MOVE 'DISBURSEMENT AND PAYMENTS DISAGREE'
+                   TO REASON-WS
+              END-IF
+           END-IF.
+           IF IS-MISMATCH
+              MOVE I-NAME TO R-NAME
+              MOVE I-LOAN TO R-LOAN
+              MOVE GL-DISB TO R-GL-DISB
+              MOVE TOT TO R-PAID
+              MOVE GL-PAID TO R-GL-PAID
+              MOVE REASON-WS TO R-REASON
+              WRITE RPRT-REC FROM RPRT-DATA
+                AFTER ADVANCING 1 LINE.
+        1555-SUM-ONE-PAYMENT.
+           ADD I-PAYMENT (PMT-IDX) TO TOT.
+      **************************************************************
+      * A LOAN-SERVICING ACCOUNT WITH NO MATCHING GL EXTRACT RECORD *
+      **************************************************************
+        1570-LOAN-ONLY.
+           MOVE I-NAME TO R-NAME.
+           MOVE I-LOAN TO R-LOAN.
+           MOVE 0 TO R-GL-DISB.
+           MOVE 0 TO R-PAID.
+           MOVE 0 TO R-GL-PAID.
+           MOVE 'NO GL RECORD FOR LOAN ACCOUNT' TO R-REASON.
+           WRITE RPRT-REC FROM RPRT-DATA
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * A GL EXTRACT RECORD WITH NO MATCHING LOAN-SERVICING ACCOUNT *
+      **************************************************************
+        1560-GL-ONLY.
+           MOVE GL-NAME TO R-NAME.
+           MOVE 0 TO R-LOAN.
+           MOVE GL-DISB TO R-GL-DISB.
+           MOVE 0 TO R-PAID.
+           MOVE GL-PAID TO R-GL-PAID.
+           MOVE 'NO LOAN RECORD FOR GL ENTRY' TO R-REASON.
+           WRITE RPRT-REC FROM RPRT-DATA
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * READS THE LOAN-SERVICING INPUT FILE *
+      **************************************************************
+        2000-READ-INPUT.
+          READ INPUT-FILE INTO INPUT-DATA
+                  AT END MOVE 1 TO EOF-I.
+      **************************************************************
+      * READS THE GENERAL-LEDGER DISBURSEMENT/PAYMENT EXTRACT *
+      **************************************************************
+        2100-READ-GLEX.
+          READ GLEX-FILE INTO GL-DATA
+                  AT END MOVE 1 TO EOF-G.
