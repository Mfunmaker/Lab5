@@ -2,12 +2,63 @@
         PROGRAM-ID. LAB5.
         AUTHOR. Martin Funmaker.
       * LAB EXERCISE 5.
+      **************************************************************
+      * MODIFICATION HISTORY *
+      * 2026-08-09 MF  ADD GRAND-TOTAL CONTROL FOOTER ACROSS ALL *
+      *                STUDENTS (LOAN / PAID / BALANCE). *
+      * 2026-08-09 MF  ADD EXCEPTION LISTING FOR ACCOUNTS WHOSE *
+      *                PAYMENTS EXCEED THE LOAN AMOUNT. *
+      * 2026-08-09 MF  EXPAND PAYMENT TRACKING FROM 4 QUARTERLY *
+      *                INSTALLMENTS TO A FULL 12-MONTH SCHEDULE. *
+      * 2026-08-09 MF  ACCRUE PERIODIC INTEREST ON THE OUTSTANDING *
+      *                BALANCE BEFORE PAYMENTS ARE APPLIED. *
+      * 2026-08-09 MF  ADD LAB5-EXTR FIXED-WIDTH EXTRACT FOR THE *
+      *                NIGHTLY LOAN-SERVICING IMPORT JOB. *
+      * 2026-08-09 MF  ADD PAST-DUE-ONLY RUN OPTION FOR COLLECTIONS. *
+      *                INVOKE AS: LAB5 P *
+      * 2026-08-09 MF  ADD LAB5-CKPT CHECKPOINT/RESTART SO A LARGE *
+      *                RUN DOES NOT HAVE TO BE REPRINTED FROM *
+      *                SCRATCH AFTER AN ABEND. *
+      * 2026-08-09 MF  VALIDATE I-DEGREE/I-YEAR AGAINST A CODE *
+      *                TABLE AND PRINT THE DESCRIPTIVE TEXT. *
+      * 2026-08-09 MF  SORT LAB5-INPUT BY OUTSTANDING BALANCE *
+      *                (DESCENDING) BEFORE THE REPORT IS PRINTED. *
+      *                CHECKPOINT/RESTART (SEE ABOVE) NOW COUNTS *
+      *                AGAINST THE SORTED OUTPUT SEQUENCE RATHER *
+      *                THAN LAB5-INPUT'S PHYSICAL RECORD POSITION, *
+      *                SINCE THE SORT HAS TO READ THE WHOLE FILE *
+      *                REGARDLESS OF WHERE A RESTART RESUMES. *
+      * 2026-08-09 MF  MOVED THE INPUT-DATA AND PRNT-DATA1 LAYOUTS *
+      *                OUT TO THE LAB5REC COPYBOOK SO THE NEW GL *
+      *                RECONCILIATION PROGRAM (LAB5GL) CAN SHARE *
+      *                THEM. *
+      * 2026-08-09 MF  CORRECTED LAB5-INPUT'S RECORD LENGTH TO *
+      *                MATCH INPUT-DATA (112 BYTES, NOT 115), FIXED *
+      *                PRNT-DATA2'S LEADING FILLER SO MONTHS 2-12 *
+      *                LINE UP UNDER MONTH 1'S PAYMENT COLUMN, MADE *
+      *                A RESTART EXTEND PRNT-FILE/EXCP-FILE/ *
+      *                EXTR-FILE INSTEAD OF RE-TRUNCATING THEM, *
+      *                CARRIED THE GRAND-TOTAL ACCUMULATORS AND AN *
+      *                EXCEPTED-ACCOUNT COUNT THROUGH LAB5-CKPT SO *
+      *                THE CONTROL FOOTER COVERS THE WHOLE FILE *
+      *                ACROSS A RESTART AND DISCLOSES HOW MANY *
+      *                ACCOUNTS IT EXCLUDES, AND MADE THE PAYMENT/ *
+      *                DEGREE/YEAR VALIDATIONS APPEND REASONS *
+      *                ONTO LAB5-EXCP INSTEAD OF OVERWRITING ONE *
+      *                ANOTHER WHEN A RECORD FAILS MORE THAN ONE *
+      *                CHECK. *
+      **************************************************************
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'LAB5-INPUT'.
            SELECT PRNT-FILE ASSIGN TO 'LAB5-PRNT'.
+           SELECT EXCP-FILE ASSIGN TO 'LAB5-EXCP'.
+           SELECT EXTR-FILE ASSIGN TO 'LAB5-EXTR'.
+           SELECT CKPT-FILE ASSIGN TO 'LAB5-CKPT'
+              FILE STATUS IS CKPT-STATUS.
+           SELECT SORT-FILE ASSIGN TO 'LAB5-SRTWK'.
 
 
         DATA DIVISION.
@@ -17,68 +68,182 @@
         FD INPUT-FILE
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS ARE STANDARD.
-        01 INPUT-REC PIC X(80).
+        01 INPUT-REC PIC X(112).
 
         FD PRNT-FILE
           LABEL RECORDS ARE OMITTED.
         01 PRNT-REC PIC X(125).
+
+        FD EXCP-FILE
+          LABEL RECORDS ARE OMITTED.
+        01 EXCP-REC PIC X(125).
+
+        FD EXTR-FILE
+          LABEL RECORDS ARE OMITTED.
+        01 EXTR-REC PIC X(50).
+
+      **************************************************************
+      * CHECKPOINT RECORD - CARRIES THE LAST RECORD COUNT PROCESSED *
+      * PLUS THE PORTFOLIO TOTALS ACCUMULATED SO FAR, SO A RESTART *
+      * PICKS THE CONTROL FOOTER UP WHERE THE LAST RUN LEFT IT *
+      **************************************************************
+        FD CKPT-FILE
+          LABEL RECORDS ARE OMITTED.
+        01 CKPT-REC.
+          03 CKPT-COUNT PIC 9(7).
+          03 CKPT-GT-LOAN PIC 9(9).
+          03 CKPT-GT-PAID PIC 9(9).
+          03 CKPT-GT-BAL PIC 9(9).
+          03 CKPT-EXCP-COUNT PIC 9(7).
+
+        SD SORT-FILE.
+        01 SORT-REC.
+          03 SRT-DATA PIC X(112).
+          03 SRT-BAL PIC S9(7)V99.
         WORKING-STORAGE SECTION.
        01 MATH-DATA.
           03 TOT PIC 9(7).
           03 BAL PIC 9(7).
+          03 ACCR-INT PIC 9(7).
+          03 PMT-IDX PIC 9(2) COMP.
       **************************************************************
-      * LAYOUT FOR THE INPUT FILE *
-      **************************************************************
-        01 INPUT-DATA.
-          03 I-NAME PIC X(20).
-          03 I-DEGREE PIC X(4).
-          03 I-YEAR PIC X(4).
-          03 I-LOAN PIC 9(7).
-          03 I-PAYMENT1 PIC 9(6).
-          03 I-PAYMENT2 PIC 9(6).
-          03 I-PAYMENT3 PIC 9(6).
-          03 I-PAYMENT4 PIC 9(6).
-      **************************************************************
-      * LAYOUT FOR THE 1ST DATA LINE OF REPORT PRNTING *
-      **************************************************************
-        01 PRNT-DATA1.
-          03 P-NAME PIC X(25).
-          03 P-DEGREE PIC X(7).
-          03 P-YEAR PIC X(7).
-          03 P-LOAN PIC 99999.99.
-          03 FILLER PIC X(3).
-          03 P-PAYMENT1 PIC 9999.99.
+      * GRAND-TOTAL ACCUMULATORS - PORTFOLIO CONTROL FOOTER. *
+      * GT-LOAN/GT-PAID/GT-BAL COVER ONLY THE ACCOUNTS THAT PASSED *
+      * VALIDATION AND APPEARED ON THE PRINTED REPORT; ACCOUNTS *
+      * ROUTED TO LAB5-EXCP ARE EXCLUDED FROM THESE TOTALS BUT ARE *
+      * COUNTED IN EXCP-COUNT AND DISCLOSED ON THEIR OWN FOOTER *
+      * LINE SO THE FOOTER NEVER LOOKS LIKE IT RECONCILES TO THE *
+      * FULL FILE WHEN IT DOES NOT. CARRIED FORWARD ACROSS A *
+      * RESTART VIA LAB5-CKPT SO THEY REFLECT THE WHOLE FILE, NOT *
+      * JUST THE RECORDS PROCESSED SINCE THE LAST RESTART. *
+      **************************************************************
+       01 GRAND-TOTALS.
+          03 GT-LOAN PIC 9(9) VALUE 0.
+          03 GT-PAID PIC 9(9) VALUE 0.
+          03 GT-BAL PIC 9(9) VALUE 0.
+          03 EXCP-COUNT PIC 9(7) VALUE 0.
+      **************************************************************
+      * DEGREE-CODE LOOKUP TABLE - EXPANDS I-DEGREE TO DESCRIPTIVE *
+      * TEXT FOR THE REPORT. A CODE NOT FOUND HERE IS AN EXCEPTION *
+      **************************************************************
+       01 DEGREE-TABLE-DATA.
+          03 FILLER PIC X(4) VALUE 'BSCS'.
+          03 FILLER PIC X(22) VALUE 'B.S. Computer Science'.
+          03 FILLER PIC X(4) VALUE 'BSIT'.
+          03 FILLER PIC X(22) VALUE 'B.S. Info Technology'.
+          03 FILLER PIC X(4) VALUE 'BSEE'.
+          03 FILLER PIC X(22) VALUE 'B.S. Elec. Engineering'.
+          03 FILLER PIC X(4) VALUE 'BSME'.
+          03 FILLER PIC X(22) VALUE 'B.S. Mech. Engineering'.
+          03 FILLER PIC X(4) VALUE 'MBA '.
+          03 FILLER PIC X(22) VALUE 'Master of Bus. Admin'.
+          03 FILLER PIC X(4) VALUE 'PHD '.
+          03 FILLER PIC X(22) VALUE 'Doctor of Philosophy'.
+       01 DEGREE-TABLE REDEFINES DEGREE-TABLE-DATA.
+          03 DEGREE-ENTRY OCCURS 6 TIMES INDEXED BY DEG-IDX.
+             05 DEG-CODE PIC X(4).
+             05 DEG-TEXT PIC X(22).
+      **************************************************************
+      * CLASS-YEAR CODE LOOKUP TABLE - EXPANDS I-YEAR TO *
+      * DESCRIPTIVE TEXT FOR THE REPORT *
+      **************************************************************
+       01 YEAR-TABLE-DATA.
+          03 FILLER PIC X(4) VALUE 'FR  '.
+          03 FILLER PIC X(12) VALUE 'Freshman'.
+          03 FILLER PIC X(4) VALUE 'SO  '.
+          03 FILLER PIC X(12) VALUE 'Sophomore'.
+          03 FILLER PIC X(4) VALUE 'JR  '.
+          03 FILLER PIC X(12) VALUE 'Junior'.
+          03 FILLER PIC X(4) VALUE 'SR  '.
+          03 FILLER PIC X(12) VALUE 'Senior'.
+          03 FILLER PIC X(4) VALUE 'GRAD'.
+          03 FILLER PIC X(12) VALUE 'Graduate'.
+       01 YEAR-TABLE REDEFINES YEAR-TABLE-DATA.
+          03 YEAR-ENTRY OCCURS 5 TIMES INDEXED BY YR-IDX.
+             05 YR-CODE PIC X(4).
+             05 YR-TEXT PIC X(12).
+      **************************************************************
+      * LAYOUT FOR THE INPUT FILE AND FOR THE 1ST DATA LINE OF *
+      * REPORT PRNTING - SHARED WITH THE GL RECONCILIATION PROGRAM *
+      **************************************************************
+        COPY "LAB5REC.cpy".
+      **************************************************************
+      * LAYOUT FOR EACH ADDITIONAL MONTHLY PAYMENT LINE (MONTHS *
+      * 2 THROUGH 12 OF THE SCHEDULE) - ONE LINE PER MONTH *
+      **************************************************************
+        01 PRNT-DATA2.
+          03 FILLER PIC X(70).
+          03 P-PAYMENT-EXTRA PIC 9999.99.
+        01 PRNT-DATA5.
+          03 FILLER PIC X(30).
+          03 FILLER PIC X(10) VALUE 'TOTAL PAID'.
+          03 FILLER PIC X(5).
+          03 P-TOTAL5 PIC 99999.99.
+          03 FILLER PIC X(10).
+          03 FILLER PIC X(7) VALUE 'BALANCE'.
+          03 FILLER PIC X(5).
+          03 P-BAL5 PIC 99999.99.
+      **************************************************************
+      * LAYOUT FOR THE PORTFOLIO GRAND-TOTAL CONTROL FOOTER *
+      **************************************************************
+        01 PRNT-DATA6.
+          03 FILLER PIC X(11) VALUE 'GRAND TOTAL'.
+          03 FILLER PIC X(8).
+          03 FILLER PIC X(6) VALUE 'LOAN'.
+          03 FILLER PIC X(2).
+          03 P-GT-LOAN PIC 999999999.99.
           03 FILLER PIC X(3).
-          03 P-TOTAL PIC 99999.99.
+          03 FILLER PIC X(5) VALUE 'PAID'.
+          03 FILLER PIC X(2).
+          03 P-GT-PAID PIC 999999999.99.
           03 FILLER PIC X(3).
-          03 P-BAL PIC 99999.99.
-      01 PRNT-DATA2.
-          03 FILLER PIC X(40)
-          03 P-PAYMENT2 PIC 9999.99.
-      01 PRNT-DATA3.
-          03 FILLER PIC X(40)
-          03 P-PAYMENT3 PIC 9999.99.
-      01 PRNT-DATA4.
-          03 FILLER PIC X(40)
-          03 P-PAYMENT4 PIC 9999.99.
-      01 PRNT-DATA5.
-          03 FILLER X(30).
-          03 PIC X(10) VALUE 'TOTAL PAID'.
-          03 FILLER X(5)
-          03 P-TOTAL PIC 99999.99.
-          03 FILLER PIC X(10).
-          03 PIC X(7) VALUE 'BALANCE'.
-          03 FILLER X(5).
-          03 P-BAL PIC 99999.99.
+          03 FILLER PIC X(8) VALUE 'BALANCE'.
+          03 FILLER PIC X(2).
+          03 P-GT-BAL PIC 999999999.99.
 
       **************************************************************
-      * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING *
+      * LAYOUT FOR THE EXCEPTED-ACCOUNT COUNT LINE THAT FOLLOWS THE *
+      * GRAND-TOTAL CONTROL FOOTER, DISCLOSING HOW MANY ACCOUNTS *
+      * WERE LEFT OUT OF THE GRAND TOTALS BECAUSE THEY FAILED *
+      * VALIDATION AND WERE ROUTED TO LAB5-EXCP INSTEAD *
+      **************************************************************
+        01 PRNT-DATA7.
+          03 FILLER PIC X(18) VALUE 'ACCOUNTS EXCEPTED'.
+          03 FILLER PIC X(2).
+          03 P-GT-EXCP PIC 9999999.
+
+      **************************************************************
+      * LAYOUT FOR THE PAYMENT-EXCEPTION LISTING *
+      **************************************************************
+        01 EXCP-DATA.
+          03 EX-NAME PIC X(25).
+          03 EX-LOAN PIC 99999.99.
+          03 EX-PAID PIC 99999.99.
+          03 EX-REASON PIC X(70).
+
+      **************************************************************
+      * LAYOUT FOR THE FIXED-WIDTH LAB5-EXTR IMPORT EXTRACT - ONE *
+      * RECORD PER STUDENT, PICKED UP BY THE NIGHTLY IMPORT JOB *
+      **************************************************************
+        01 EXTR-DATA.
+          03 EXTR-NAME PIC X(20).
+          03 EXTR-DEGREE PIC X(4).
+          03 EXTR-YEAR PIC X(4).
+          03 EXTR-LOAN PIC 9(7).
+          03 EXTR-PAID PIC 9(7).
+          03 EXTR-BAL PIC 9(7).
+
+      **************************************************************
+      * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING - EACH *
+      * FILLER IS SIZED TO THE SAME WIDTH AS THE MATCHING FIELD *
+      * (PLUS ITS TRAILING FILLER) ON PRNT-DATA1 SO THE LABEL LANDS *
+      * DIRECTLY OVER ITS DATA COLUMN *
       **************************************************************
        01 PRNT-HEADING1.
-          03              PIC X(20) VALUE 'NAME'.
-          03              PIC X(10) VALUE 'DEGREE'.
-          03              PIC X(8) VALUE 'YEAR'.
-          03              PIC X(10) VALUE 'LOAN'.
+          03              PIC X(25) VALUE 'NAME'.
+          03              PIC X(22) VALUE 'DEGREE'.
+          03              PIC X(12) VALUE 'YEAR'.
+          03              PIC X(11) VALUE 'LOAN'.
           03              PIC X(10) VALUE 'PAID'.
 
         01 MISC.
@@ -87,57 +252,313 @@
       * 0 = NOT AT EOF 1 = AT EOF *
       **************************************************************
           03 EOF-I PIC 9 VALUE 0.
+          03 EOF-S PIC 9 VALUE 0.
+      **************************************************************
+      * RECORD-VALIDITY SWITCH *
+      * Y = RECORD PASSED VALIDATION N = RECORD FAILED - SEE *
+      * LAB5-EXCP FOR THE REASON *
+      **************************************************************
+          03 SW-VALID PIC X(01) VALUE 'Y'.
+             88 RECORD-VALID VALUE 'Y'.
+             88 RECORD-INVALID VALUE 'N'.
+          03 EXCP-REASON-WS PIC X(70) VALUE SPACES.
+          03 EXCP-REASON-PRIOR-WS PIC X(70) VALUE SPACES.
+          03 EXCP-NEW-REASON-WS PIC X(40) VALUE SPACES.
+      **************************************************************
+      * RUN OPTION - PASSED AS A PARM ON THE EXECUTE STATEMENT *
+      * P = RESTRICT THE REPORT TO ACCOUNTS STILL SHOWING A *
+      * BALANCE (PAST-DUE ONLY) SPACE = PRINT EVERY ACCOUNT *
+      **************************************************************
+          03 RO-MODE PIC X(01) VALUE SPACE.
+             88 RO-PAST-DUE-ONLY VALUE 'P'.
+      **************************************************************
+      * CHECKPOINT / RESTART CONTROLS - SEE LAB5-CKPT *
+      **************************************************************
+          03 CKPT-STATUS PIC X(02).
+          03 REC-COUNT PIC 9(7) VALUE 0.
+          03 RESTART-COUNT PIC 9(7) VALUE 0.
+          03 CKPT-INTERVAL PIC 9(3) VALUE 500.
+          03 CKPT-Q PIC 9(7).
+          03 CKPT-R PIC 9(3).
       **************************************************************
       * START OF PROCEDURE DIVISION *
       **************************************************************
         PROCEDURE DIVISION.
         000-MAINLINE.
-          OPEN INPUT INPUT-FILE
-            OUTPUT PRNT-FILE.
-          PERFORM 2000-READ-INPUT.
+          ACCEPT RO-MODE FROM COMMAND-LINE.
+          PERFORM 0100-GET-RESTART-POINT.
+          IF RESTART-COUNT > 0
+             OPEN EXTEND PRNT-FILE
+               EXTEND EXCP-FILE
+               EXTEND EXTR-FILE
+          ELSE
+             OPEN OUTPUT PRNT-FILE
+               OUTPUT EXCP-FILE
+               OUTPUT EXTR-FILE
+          END-IF.
           PERFORM 1400-PRINT-HEAD.
-          PERFORM 1500-LOOP
-             UNTIL EOF-I = 1.
-          CLOSE INPUT-FILE
-            PRNT-FILE.
+          SORT SORT-FILE
+            ON DESCENDING KEY SRT-BAL
+            INPUT PROCEDURE 2500-SORT-INPUT
+            OUTPUT PROCEDURE 2600-SORT-OUTPUT.
+          PERFORM 1900-PRINT-GRAND-TOTAL.
+          PERFORM 1820-RESET-CHECKPOINT.
+          CLOSE PRNT-FILE
+            EXCP-FILE
+            EXTR-FILE.
           STOP RUN.
+      **************************************************************
+      * READS THE LAST CHECKPOINT (IF ANY) SO THE RUN CAN RESUME *
+      * AFTER THE LAST RECORD SUCCESSFULLY PROCESSED LAST TIME. *
+      * THE SORT ITSELF ALWAYS READS THE WHOLE OF LAB5-INPUT - THE *
+      * CHECKPOINT COUNTS AGAINST THE SORTED OUTPUT SEQUENCE SO A *
+      * RESTART DOES NOT REPRINT PAGES ALREADY PRODUCED. *
+      **************************************************************
+        0100-GET-RESTART-POINT.
+           MOVE 0 TO RESTART-COUNT.
+           MOVE 0 TO REC-COUNT.
+           MOVE 0 TO GT-LOAN.
+           MOVE 0 TO GT-PAID.
+           MOVE 0 TO GT-BAL.
+           MOVE 0 TO EXCP-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS = '00'
+              READ CKPT-FILE
+              IF CKPT-STATUS = '00'
+                 MOVE CKPT-COUNT TO RESTART-COUNT
+                 MOVE CKPT-GT-LOAN TO GT-LOAN
+                 MOVE CKPT-GT-PAID TO GT-PAID
+                 MOVE CKPT-GT-BAL TO GT-BAL
+                 MOVE CKPT-EXCP-COUNT TO EXCP-COUNT
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
         1400-PRINT-HEAD.
           WRITE PRNT-REC FROM PRNT-HEADING1
             AFTER ADVANCING PAGE.
           MOVE SPACES TO PRNT-REC.
           WRITE PRNT-REC
             AFTER ADVANCING 1 LINE.
-        1500-LOOP.
-          PERFORM 1600-PRINT-NAMES.
+      **************************************************************
+      * SORT INPUT PROCEDURE - READS LAB5-INPUT AND RELEASES EACH *
+      * RECORD WITH ITS COMPUTED BALANCE AS THE SORT KEY *
+      **************************************************************
+        2500-SORT-INPUT.
+           OPEN INPUT INPUT-FILE.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 2510-RELEASE-ONE-RECORD
+              UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+        2510-RELEASE-ONE-RECORD.
+           MOVE 0 TO TOT.
+           PERFORM 1555-SUM-ONE-PAYMENT
+              VARYING PMT-IDX FROM 1 BY 1
+              UNTIL PMT-IDX > 12.
+           COMPUTE ACCR-INT = I-LOAN * I-RATE / 100.
+           COMPUTE BAL = I-LOAN + ACCR-INT - TOT.
+           MOVE INPUT-DATA TO SRT-DATA.
+           MOVE BAL TO SRT-BAL.
+           RELEASE SORT-REC.
            PERFORM 2000-READ-INPUT.
       **************************************************************
+      * SORT OUTPUT PROCEDURE - RETURNS EACH RECORD IN BALANCE *
+      * (DESCENDING) ORDER AND DRIVES THE NORMAL PRINT LOGIC *
+      **************************************************************
+        2600-SORT-OUTPUT.
+           PERFORM 2610-RETURN-ONE-RECORD
+              UNTIL EOF-S = 1.
+        2610-RETURN-ONE-RECORD.
+           RETURN SORT-FILE
+              AT END MOVE 1 TO EOF-S.
+           IF EOF-S = 0
+              ADD 1 TO REC-COUNT
+              MOVE SRT-DATA TO INPUT-DATA
+              IF REC-COUNT > RESTART-COUNT
+                 PERFORM 1500-LOOP
+              END-IF
+              PERFORM 1800-CHECKPOINT-IF-DUE
+           END-IF.
+      **************************************************************
+      * VALIDATES, THEN PRINTS OR EXCEPTIONS, ONE STUDENT RECORD *
+      **************************************************************
+        1500-LOOP.
+           MOVE 'Y' TO SW-VALID.
+           MOVE SPACES TO EXCP-REASON-WS.
+          PERFORM 1550-VALIDATE-PAYMENTS.
+           PERFORM 1560-VALIDATE-CODES.
+          IF RECORD-VALID
+             PERFORM 1600-PRINT-NAMES
+          ELSE
+             PERFORM 1650-WRITE-EXCEPTION.
+      **************************************************************
+      * VALIDATES THAT TOTAL PAYMENTS DO NOT EXCEED THE LOAN AMOUNT *
+      * BEFORE THE RECORD IS ALLOWED ONTO THE PRINTED REPORT *
+      **************************************************************
+        1550-VALIDATE-PAYMENTS.
+           MOVE 0 TO TOT.
+           PERFORM 1555-SUM-ONE-PAYMENT
+              VARYING PMT-IDX FROM 1 BY 1
+              UNTIL PMT-IDX > 12.
+           IF TOT > I-LOAN
+              MOVE 'N' TO SW-VALID
+              MOVE 'PAYMENTS EXCEED LOAN AMOUNT' TO EXCP-NEW-REASON-WS
+              PERFORM 1545-APPEND-REASON
+           END-IF.
+        1555-SUM-ONE-PAYMENT.
+           ADD I-PAYMENT (PMT-IDX) TO TOT.
+      **************************************************************
+      * APPENDS ONE VALIDATION-FAILURE REASON (IN EXCP-NEW-REASON-WS) *
+      * ONTO EXCP-REASON-WS, KEEPING ANY REASON(S) ALREADY RECORDED *
+      * FOR THIS RECORD INSTEAD OF OVERWRITING THEM, SO A RECORD *
+      * THAT FAILS MORE THAN ONE CHECK SHOWS EVERY REASON ON THE *
+      * EXCEPTION LISTING *
+      **************************************************************
+        1545-APPEND-REASON.
+           IF EXCP-REASON-WS = SPACES
+              MOVE EXCP-NEW-REASON-WS TO EXCP-REASON-WS
+           ELSE
+              MOVE EXCP-REASON-WS TO EXCP-REASON-PRIOR-WS
+              MOVE SPACES TO EXCP-REASON-WS
+              STRING FUNCTION TRIM(EXCP-REASON-PRIOR-WS)
+                       DELIMITED BY SIZE
+                 '; ' DELIMITED BY SIZE
+                 FUNCTION TRIM(EXCP-NEW-REASON-WS) DELIMITED BY SIZE
+                 INTO EXCP-REASON-WS
+           END-IF.
+      **************************************************************
+      * VALIDATES I-DEGREE AND I-YEAR AGAINST THE CODE TABLES AND *
+      * EXPANDS THEM TO DESCRIPTIVE TEXT FOR THE REPORT *
+      **************************************************************
+        1560-VALIDATE-CODES.
+           SET DEG-IDX TO 1.
+           SEARCH DEGREE-ENTRY
+              AT END
+                 MOVE 'N' TO SW-VALID
+                 MOVE 'INVALID DEGREE CODE' TO EXCP-NEW-REASON-WS
+                 PERFORM 1545-APPEND-REASON
+              WHEN DEG-CODE (DEG-IDX) = I-DEGREE
+                 MOVE DEG-TEXT (DEG-IDX) TO P-DEGREE
+           END-SEARCH.
+           SET YR-IDX TO 1.
+           SEARCH YEAR-ENTRY
+              AT END
+                 MOVE 'N' TO SW-VALID
+                 MOVE 'INVALID YEAR CODE' TO EXCP-NEW-REASON-WS
+                 PERFORM 1545-APPEND-REASON
+              WHEN YR-CODE (YR-IDX) = I-YEAR
+                 MOVE YR-TEXT (YR-IDX) TO P-YEAR
+           END-SEARCH.
+      **************************************************************
       * PRINTS THE SCHEDULE INFORMATION *
       **************************************************************
         1600-PRINT-NAMES.
            MOVE I-NAME TO P-NAME.
-           MOVE I-DEGREE TO P-DEGREE.
-           MOVE I-YEAR TO P-YEAR.
            MOVE I-LOAN TO P-LOAN.
-           MOVE I-PAYMENT1 TO P-PAYMENT1.
-           MOVE I-PAYMENT2 TO P-PAYMENT2.
-           MOVE I-PAYMENT3 TO P-PAYMENT3.
-           MOVE I-PAYMENT4 TO P-PAYMENT4.
-           ADD I-PAYMENT1, I-PAYMENT2, I-PAYMENT3
-           I-PAYMENT4 GIVING P-TOTAL.
-           SET TOT TO P-TOTAL.
-           SUBTRACT TOT FROM I-LOAN
-           GIVING P-BAL.
+           MOVE I-PAYMENT (1) TO P-PAYMENT1.
+           MOVE TOT TO P-TOTAL.
+           COMPUTE ACCR-INT = I-LOAN * I-RATE / 100.
+           MOVE ACCR-INT TO P-INTEREST.
+           COMPUTE BAL = I-LOAN + ACCR-INT - TOT.
+           MOVE BAL TO P-BAL.
+           MOVE P-TOTAL TO P-TOTAL5.
+           MOVE P-BAL TO P-BAL5.
+           IF RO-PAST-DUE-ONLY AND BAL = 0
+              CONTINUE
+           ELSE
+              PERFORM 1645-PRINT-REPORT-LINES.
+           ADD I-LOAN TO GT-LOAN.
+           ADD TOT TO GT-PAID.
+           ADD BAL TO GT-BAL.
+           PERFORM 1670-WRITE-EXTRACT.
+      **************************************************************
+      * WRITES THE FULL REPORT LINE GROUP FOR ONE STUDENT - SKIPPED *
+      * FOR ZERO-BALANCE ACCOUNTS WHEN RUNNING PAST-DUE-ONLY *
+      **************************************************************
+        1645-PRINT-REPORT-LINES.
           WRITE PRNT-REC FROM PRNT-DATA1
             AFTER ADVANCING 1 LINE.
-          WRITE PRNT-REC FROM PRNT-DATA2
-            AFTER ADVANCING 1 LINE.
-          WRITE PRNT-REC FROM PRNT-DATA3
-            AFTER ADVANCING 1 LINE.
-          WRITE PRNT-REC FROM PRNT-DATA4
-            AFTER ADVANCING 1 LINE.
+           PERFORM 1660-PRINT-EXTRA-PAYMENT
+              VARYING PMT-IDX FROM 2 BY 1
+              UNTIL PMT-IDX > 12.
           WRITE PRNT-REC FROM PRNT-DATA5
             AFTER ADVANCING 1 LINE.
       **************************************************************
+      * PRINTS ONE REPORT LINE FOR EACH OF THE REMAINING MONTHLY *
+      * PAYMENTS (MONTHS 2 THROUGH 12) ON THE SCHEDULE *
+      **************************************************************
+        1660-PRINT-EXTRA-PAYMENT.
+           MOVE I-PAYMENT (PMT-IDX) TO P-PAYMENT-EXTRA.
+          WRITE PRNT-REC FROM PRNT-DATA2
+            AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * WRITES THE FIXED-WIDTH IMPORT-EXTRACT RECORD FOR ONE *
+      * STUDENT - PICKED UP BY THE NIGHTLY LOAN-SERVICING JOB *
+      **************************************************************
+        1670-WRITE-EXTRACT.
+           MOVE I-NAME TO EXTR-NAME.
+           MOVE I-DEGREE TO EXTR-DEGREE.
+           MOVE I-YEAR TO EXTR-YEAR.
+           MOVE I-LOAN TO EXTR-LOAN.
+           MOVE TOT TO EXTR-PAID.
+           MOVE BAL TO EXTR-BAL.
+           WRITE EXTR-REC FROM EXTR-DATA.
+      **************************************************************
+      * WRITES A CHECKPOINT EVERY CKPT-INTERVAL RECORDS SO A LARGE *
+      * RUN CAN BE RESTARTED WITHOUT REPRINTING COMPLETED PAGES *
+      **************************************************************
+        1800-CHECKPOINT-IF-DUE.
+           DIVIDE REC-COUNT BY CKPT-INTERVAL
+              GIVING CKPT-Q REMAINDER CKPT-R.
+           IF CKPT-R = 0
+              PERFORM 1810-WRITE-CHECKPOINT.
+        1810-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE REC-COUNT TO CKPT-COUNT.
+           MOVE GT-LOAN TO CKPT-GT-LOAN.
+           MOVE GT-PAID TO CKPT-GT-PAID.
+           MOVE GT-BAL TO CKPT-GT-BAL.
+           MOVE EXCP-COUNT TO CKPT-EXCP-COUNT.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      **************************************************************
+      * CLEARS THE CHECKPOINT ONCE THE RUN HAS COMPLETED NORMALLY *
+      * SO THE NEXT INVOCATION STARTS FROM THE BEGINNING *
+      **************************************************************
+        1820-RESET-CHECKPOINT.
+           MOVE 0 TO REC-COUNT.
+           MOVE 0 TO GT-LOAN.
+           MOVE 0 TO GT-PAID.
+           MOVE 0 TO GT-BAL.
+           MOVE 0 TO EXCP-COUNT.
+           PERFORM 1810-WRITE-CHECKPOINT.
+      **************************************************************
+      * WRITES A STUDENT WHOSE PAYMENTS EXCEED THE LOAN AMOUNT TO *
+      * THE EXCEPTION LISTING INSTEAD OF THE REGULAR REPORT *
+      **************************************************************
+        1650-WRITE-EXCEPTION.
+           MOVE I-NAME TO EX-NAME.
+           MOVE I-LOAN TO EX-LOAN.
+           MOVE TOT TO EX-PAID.
+           MOVE EXCP-REASON-WS TO EX-REASON.
+           WRITE EXCP-REC FROM EXCP-DATA.
+           ADD 1 TO EXCP-COUNT.
+      **************************************************************
+      * PRINTS THE PORTFOLIO-LEVEL CONTROL TOTALS - RUNS ONCE *
+      * AFTER THE LAST STUDENT ON LAB5-INPUT HAS BEEN PROCESSED *
+      **************************************************************
+        1900-PRINT-GRAND-TOTAL.
+           MOVE GT-LOAN TO P-GT-LOAN.
+           MOVE GT-PAID TO P-GT-PAID.
+           MOVE GT-BAL TO P-GT-BAL.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-DATA6
+             AFTER ADVANCING 1 LINE.
+           MOVE EXCP-COUNT TO P-GT-EXCP.
+           WRITE PRNT-REC FROM PRNT-DATA7
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
       * READS THE INPUT FILE *
       **************************************************************
         2000-READ-INPUT.
